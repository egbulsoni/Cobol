@@ -0,0 +1,208 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PRODLIST.
+000300 AUTHOR.        CPD - CONTROLE DE ESTOQUE.
+000400 INSTALLATION.  DEPTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* HISTORICO DE ALTERACOES
+000900******************************************************************
+001000* DATA        AUTOR   DESCRICAO
+001100* 09/08/2026   CPD     PROGRAMA ORIGINAL - LISTAGEM/AVALIACAO DE
+001200*                      ESTOQUE, LIDA A PARTIR DE PRODUTOS.DAT,
+001300*                      COM QUEBRA DE PAGINA E TOTAIS GERAIS DE
+001400*                      QUANTIDADE E VALOR.
+001500******************************************************************
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT PRODUTOS ASSIGN TO DISK
+002300            ORGANIZATION INDEXED
+002400            ACCESS MODE SEQUENTIAL
+002500            RECORD KEY IS CODIGO
+002600            FILE STATUS IS ARQST-PRODUTOS.
+002700
+002800     SELECT RELLIST ASSIGN TO PRINTER
+002900            ORGANIZATION LINE SEQUENTIAL
+003000            FILE STATUS IS ARQST-RELLIST.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  PRODUTOS LABEL RECORD STANDARD
+003500     VALUE OF FILE-ID IS "PRODUTOS.DAT".
+003600     COPY PRODUTOS.
+003700
+003800 FD  RELLIST LABEL RECORD STANDARD
+003900     VALUE OF FILE-ID IS "PRODLIST.LST".
+004000 01  LINHA-RELATORIO             PIC X(132).
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  ARQST-PRODUTOS              PIC X(02).
+004400 01  ARQST-RELLIST               PIC X(02).
+004500
+004600 01  WS-SWITCHES.
+004700     02  WS-FIM-PRODUTOS         PIC X(01) VALUE "N".
+004800         88  FIM-PRODUTOS                  VALUE "S".
+004900
+005000 01  WS-CONTADORES.
+005100     02  WS-LINHAS-PAGINA        PIC 9(02) COMP VALUE ZERO.
+005200     02  WS-MAX-LINHAS           PIC 9(02) COMP VALUE 50.
+005300     02  WS-NUM-PAGINA           PIC 9(04) COMP VALUE ZERO.
+005400     02  WS-QTDADE-TOTAL         PIC 9(09) COMP VALUE ZERO.
+005500     02  WS-VALOR-TOTAL          PIC 9(11)V99 COMP-3 VALUE ZERO.
+005600
+005700 01  WS-DATA-SISTEMA.
+005800     02  WS-ANO-SIS              PIC 9(04).
+005900     02  WS-MES-SIS              PIC 9(02).
+006000     02  WS-DIA-SIS              PIC 9(02).
+006100
+006200 01  LINHA-CABECALHO-1.
+006300     02  FILLER                  PIC X(01)  VALUE SPACE.
+006400     02  FILLER                  PIC X(23)  VALUE
+006500             "CONTROLE DE MERCADORIAS".
+006600     02  FILLER                  PIC X(30)  VALUE
+006700             "LISTAGEM/AVALIACAO DE ESTOQUE".
+006800     02  FILLER                  PIC X(10)  VALUE "DATA:".
+006900     02  CAB1-DIA                PIC 99/.
+007000     02  CAB1-MES                PIC 99/.
+007100     02  CAB1-ANO                PIC 9999.
+007200     02  FILLER                  PIC X(08)  VALUE "PAGINA:".
+007300     02  CAB1-PAGINA             PIC ZZZ9.
+007400
+007500 01  LINHA-CABECALHO-2.
+007600     02  FILLER                  PIC X(01)  VALUE SPACE.
+007700     02  FILLER                  PIC X(06)  VALUE "CODIGO".
+007800     02  FILLER                  PIC X(04)  VALUE SPACES.
+007900     02  FILLER                PIC X(30)  VALUE "NOME DO PRODUTO".
+008000     02  FILLER                  PIC X(06)  VALUE SPACES.
+008100     02  FILLER                  PIC X(09)  VALUE "QUANTIDE".
+008200     02  FILLER                  PIC X(04)  VALUE SPACES.
+008300     02  FILLER                  PIC X(12)  VALUE "CUSTO UNIT.".
+008400     02  FILLER                  PIC X(04)  VALUE SPACES.
+008500     02  FILLER                  PIC X(12)  VALUE "TOTAL".
+008600
+008700 01  LINHA-DETALHE.
+008800     02  FILLER                  PIC X(01)  VALUE SPACE.
+008900     02  DET-CODIGO              PIC ZZZ9.
+009000     02  FILLER                  PIC X(04)  VALUE SPACES.
+009100     02  DET-NOME                PIC X(30).
+009200     02  FILLER                  PIC X(04)  VALUE SPACES.
+009300     02  DET-QTDADE              PIC ZZZ9.
+009400     02  FILLER                  PIC X(06)  VALUE SPACES.
+009500     02  DET-UNITARIO            PIC ZZ.ZZ9,99.
+009600     02  FILLER                  PIC X(03)  VALUE SPACES.
+009700     02  DET-TOTAL               PIC ZZZ.ZZ9,99.
+009800
+009900 01  LINHA-TOTAIS.
+010000     02  FILLER                  PIC X(01)  VALUE SPACE.
+010100     02  FILLER                  PIC X(14)  VALUE
+010200             "TOTAIS GERAIS:".
+010300     02  FILLER                  PIC X(24)  VALUE SPACES.
+010400     02  TOT-QTDADE              PIC ZZZ.ZZZ.ZZ9.
+010500     02  FILLER                  PIC X(06)  VALUE SPACES.
+010600     02  FILLER                  PIC X(15)  VALUE SPACES.
+010700     02  TOT-VALOR               PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+010800
+010900 PROCEDURE DIVISION.
+011000
+011100 0000-MAINLINE.
+011200     PERFORM 1000-ABRIR-ARQUIVOS      THRU 1000-EXIT.
+011300     PERFORM 2000-LER-PRODUTOS        THRU 2000-EXIT.
+011400     PERFORM 3000-PROCESSAR-REGISTRO  THRU 3000-EXIT
+011500             UNTIL FIM-PRODUTOS.
+011600     PERFORM 4000-IMPRIMIR-TOTAIS     THRU 4000-EXIT.
+011700     PERFORM 9000-ENCERRAR            THRU 9000-EXIT.
+011800     STOP RUN.
+011900
+012000******************************************************************
+012100* ABRE OS ARQUIVOS DE ENTRADA E DE SAIDA E MONTA O CABECALHO
+012200* DA PRIMEIRA PAGINA.
+012300******************************************************************
+012400 1000-ABRIR-ARQUIVOS.
+012500     MOVE FUNCTION CURRENT-DATE TO WS-DATA-SISTEMA.
+012600     OPEN INPUT PRODUTOS.
+012700     IF ARQST-PRODUTOS NOT = "00"
+012800        DISPLAY "PRODLIST: ERRO NA ABERTURA DE PRODUTOS.DAT - "
+012900                ARQST-PRODUTOS
+013000        STOP RUN.
+013100     OPEN OUTPUT RELLIST.
+013200     IF ARQST-RELLIST NOT = "00"
+013300        DISPLAY "PRODLIST: ERRO NA ABERTURA DE PRODLIST.LST - "
+013400                ARQST-RELLIST
+013500        CLOSE PRODUTOS
+013600        STOP RUN.
+013700 1000-EXIT.
+013800     EXIT.
+013900
+014000******************************************************************
+014100* LE O PROXIMO PRODUTO EM SEQUENCIA DE CHAVE.
+014200******************************************************************
+014300 2000-LER-PRODUTOS.
+014400     READ PRODUTOS NEXT RECORD
+014500          AT END MOVE "S" TO WS-FIM-PRODUTOS.
+014600 2000-EXIT.
+014700     EXIT.
+014800
+014900******************************************************************
+015000* IMPRIME O DETALHE DO PRODUTO CORRENTE, ACUMULA OS TOTAIS
+015100* GERAIS E LE O PROXIMO REGISTRO.
+015200******************************************************************
+015300 3000-PROCESSAR-REGISTRO.
+015400     IF WS-LINHAS-PAGINA = ZERO OR
+015500        WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+015600        PERFORM 3100-IMPRIMIR-CABECALHO THRU 3100-EXIT.
+015700     MOVE CODIGO      TO DET-CODIGO.
+015800     MOVE NOME        TO DET-NOME.
+015900     MOVE QTDADE      TO DET-QTDADE.
+016000     MOVE UNITARIO    TO DET-UNITARIO.
+016100     MOVE TOTAL       TO DET-TOTAL.
+016200     WRITE LINHA-RELATORIO FROM LINHA-DETALHE.
+016300     ADD 1            TO WS-LINHAS-PAGINA.
+016400     ADD QTDADE       TO WS-QTDADE-TOTAL.
+016500     ADD TOTAL        TO WS-VALOR-TOTAL.
+016600     PERFORM 2000-LER-PRODUTOS THRU 2000-EXIT.
+016700 3000-EXIT.
+016800     EXIT.
+016900
+017000******************************************************************
+017100* QUEBRA DE PAGINA: IMPRIME NOVO CABECALHO E LINHA DE COLUNAS.
+017200******************************************************************
+017300 3100-IMPRIMIR-CABECALHO.
+017400     ADD 1 TO WS-NUM-PAGINA.
+017500     MOVE WS-DIA-SIS      TO CAB1-DIA.
+017600     MOVE WS-MES-SIS      TO CAB1-MES.
+017700     MOVE WS-ANO-SIS      TO CAB1-ANO.
+017800     MOVE WS-NUM-PAGINA   TO CAB1-PAGINA.
+017900     IF WS-NUM-PAGINA > 1
+018000        WRITE LINHA-RELATORIO FROM SPACES
+018100        WRITE LINHA-RELATORIO FROM SPACES.
+018200     WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-1.
+018300     WRITE LINHA-RELATORIO FROM SPACES.
+018400     WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-2.
+018500     WRITE LINHA-RELATORIO FROM SPACES.
+018600     MOVE ZERO TO WS-LINHAS-PAGINA.
+018700 3100-EXIT.
+018800     EXIT.
+018900
+019000******************************************************************
+019100* IMPRIME A LINHA DE TOTAIS GERAIS DE QUANTIDADE E VALOR.
+019200******************************************************************
+019300 4000-IMPRIMIR-TOTAIS.
+019400     MOVE WS-QTDADE-TOTAL TO TOT-QTDADE.
+019500     MOVE WS-VALOR-TOTAL  TO TOT-VALOR.
+019600     WRITE LINHA-RELATORIO FROM SPACES.
+019700     WRITE LINHA-RELATORIO FROM LINHA-TOTAIS.
+019800 4000-EXIT.
+019900     EXIT.
+020000
+020100******************************************************************
+020200* FECHA OS ARQUIVOS ABERTOS PELO PROGRAMA.
+020300******************************************************************
+020400 9000-ENCERRAR.
+020500     CLOSE PRODUTOS.
+020600     CLOSE RELLIST.
+020700 9000-EXIT.
+020800     EXIT.
