@@ -0,0 +1,186 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PRODBAIX.
+000300 AUTHOR.        CPD - CONTROLE DE ESTOQUE.
+000400 INSTALLATION.  DEPTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* HISTORICO DE ALTERACOES
+000900******************************************************************
+001000* DATA        AUTOR   DESCRICAO
+001100* 09/08/2026   CPD     PROGRAMA ORIGINAL - RELATORIO DE PRODUTOS
+001200*                      ABAIXO DO PONTO DE RESSUPRIMENTO. O LIMITE
+001300*                      DE QUANTIDADE E INFORMADO POR CARTAO DE
+001400*                      PARAMETRO A CADA EXECUCAO.
+001500******************************************************************
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT PRODUTOS ASSIGN TO DISK
+002300            ORGANIZATION INDEXED
+002400            ACCESS MODE SEQUENTIAL
+002500            RECORD KEY IS CODIGO
+002600            FILE STATUS IS ARQST-PRODUTOS.
+002700
+002800     SELECT RELBAIX ASSIGN TO PRINTER
+002900            ORGANIZATION LINE SEQUENTIAL
+003000            FILE STATUS IS ARQST-RELBAIX.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  PRODUTOS LABEL RECORD STANDARD
+003500     VALUE OF FILE-ID IS "PRODUTOS.DAT".
+003600     COPY PRODUTOS.
+003700
+003800 FD  RELBAIX LABEL RECORD STANDARD
+003900     VALUE OF FILE-ID IS "PRODBAIX.LST".
+004000 01  LINHA-RELATORIO             PIC X(132).
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  ARQST-PRODUTOS              PIC X(02).
+004400 01  ARQST-RELBAIX               PIC X(02).
+004500
+004600 01  WS-SWITCHES.
+004700     02  WS-FIM-PRODUTOS         PIC X(01) VALUE "N".
+004800         88  FIM-PRODUTOS                  VALUE "S".
+004900
+005000 01  WS-CONTADORES.
+005100     02  WS-QTDE-ITENS           PIC 9(05) COMP VALUE ZERO.
+005200
+005300 01  WS-PARAMETRO.
+005400     02  WS-LIMITE               PIC 9(04) VALUE ZERO.
+005500
+005600 01  WS-DATA-SISTEMA.
+005700     02  WS-ANO-SIS              PIC 9(04).
+005800     02  WS-MES-SIS              PIC 9(02).
+005900     02  WS-DIA-SIS              PIC 9(02).
+006000
+006100 01  LINHA-CABECALHO-1.
+006200     02  FILLER                  PIC X(01)  VALUE SPACE.
+006300     02  FILLER                  PIC X(23)  VALUE
+006400             "CONTROLE DE MERCADORIAS".
+006500     02  FILLER                  PIC X(30)  VALUE
+006600             "PRODUTOS ABAIXO DO LIMITE".
+006700     02  FILLER                  PIC X(10)  VALUE "DATA:".
+006800     02  CAB1-DIA                PIC 99/.
+006900     02  CAB1-MES                PIC 99/.
+007000     02  CAB1-ANO                PIC 9999.
+007100     02  FILLER                  PIC X(08)  VALUE "LIMITE:".
+007200     02  CAB1-LIMITE             PIC ZZZ9.
+007300
+007400 01  LINHA-CABECALHO-2.
+007500     02  FILLER                  PIC X(01)  VALUE SPACE.
+007600     02  FILLER                  PIC X(06)  VALUE "CODIGO".
+007700     02  FILLER                  PIC X(04)  VALUE SPACES.
+007800     02  FILLER                PIC X(30)  VALUE "NOME DO PRODUTO".
+007900     02  FILLER                  PIC X(06)  VALUE SPACES.
+008000     02  FILLER                  PIC X(09)  VALUE "QUANTIDE".
+008100
+008200 01  LINHA-DETALHE.
+008300     02  FILLER                  PIC X(01)  VALUE SPACE.
+008400     02  DET-CODIGO              PIC ZZZ9.
+008500     02  FILLER                  PIC X(04)  VALUE SPACES.
+008600     02  DET-NOME                PIC X(30).
+008700     02  FILLER                  PIC X(04)  VALUE SPACES.
+008800     02  DET-QTDADE              PIC ZZZ9.
+008900
+009000 01  LINHA-RODAPE.
+009100     02  FILLER                  PIC X(01)  VALUE SPACE.
+009200     02  FILLER                  PIC X(20)  VALUE
+009300             "TOTAL DE ITENS:".
+009400     02  ROD-QTDE-ITENS          PIC ZZ.ZZ9.
+009500
+009600 PROCEDURE DIVISION.
+009700
+009800 0000-MAINLINE.
+009900     PERFORM 1000-ABRIR-ARQUIVOS      THRU 1000-EXIT.
+010000     PERFORM 2000-LER-PRODUTOS        THRU 2000-EXIT.
+010100     PERFORM 3000-PROCESSAR-REGISTRO  THRU 3000-EXIT
+010200             UNTIL FIM-PRODUTOS.
+010300     PERFORM 4000-IMPRIMIR-RODAPE     THRU 4000-EXIT.
+010400     PERFORM 9000-ENCERRAR            THRU 9000-EXIT.
+010500     STOP RUN.
+010600
+010700******************************************************************
+010800* LE O LIMITE DE RESSUPRIMENTO DO CARTAO DE PARAMETRO, ABRE OS
+010900* ARQUIVOS E IMPRIME O CABECALHO DO RELATORIO.
+011000******************************************************************
+011100 1000-ABRIR-ARQUIVOS.
+011200     MOVE FUNCTION CURRENT-DATE TO WS-DATA-SISTEMA.
+011300     DISPLAY "PRODBAIX: INFORME O LIMITE DE RESSUPRIMENTO".
+011400     ACCEPT WS-LIMITE.
+011500     OPEN INPUT PRODUTOS.
+011600     IF ARQST-PRODUTOS NOT = "00"
+011700        DISPLAY "PRODBAIX: ERRO NA ABERTURA DE PRODUTOS.DAT - "
+011800                ARQST-PRODUTOS
+011900        STOP RUN.
+012000     OPEN OUTPUT RELBAIX.
+012100     IF ARQST-RELBAIX NOT = "00"
+012200        DISPLAY "PRODBAIX: ERRO NA ABERTURA DE PRODBAIX.LST - "
+012300                ARQST-RELBAIX
+012400        CLOSE PRODUTOS
+012500        STOP RUN.
+012600     PERFORM 3100-IMPRIMIR-CABECALHO THRU 3100-EXIT.
+012700 1000-EXIT.
+012800     EXIT.
+012900
+013000******************************************************************
+013100* LE O PROXIMO PRODUTO EM SEQUENCIA DE CHAVE.
+013200******************************************************************
+013300 2000-LER-PRODUTOS.
+013400     READ PRODUTOS NEXT RECORD
+013500          AT END MOVE "S" TO WS-FIM-PRODUTOS.
+013600 2000-EXIT.
+013700     EXIT.
+013800
+013900******************************************************************
+014000* SE A QUANTIDADE EM ESTOQUE ESTIVER ABAIXO DO LIMITE INFORMADO,
+014100* IMPRIME O PRODUTO NA LISTA DE RESSUPRIMENTO.
+014200******************************************************************
+014300 3000-PROCESSAR-REGISTRO.
+014400     IF QTDADE < WS-LIMITE
+014500        MOVE CODIGO   TO DET-CODIGO
+014600        MOVE NOME     TO DET-NOME
+014700        MOVE QTDADE   TO DET-QTDADE
+014800        WRITE LINHA-RELATORIO FROM LINHA-DETALHE
+014900        ADD 1 TO WS-QTDE-ITENS.
+015000     PERFORM 2000-LER-PRODUTOS THRU 2000-EXIT.
+015100 3000-EXIT.
+015200     EXIT.
+015300
+015400******************************************************************
+015500* IMPRIME O CABECALHO E A LINHA DE COLUNAS DO RELATORIO.
+015600******************************************************************
+015700 3100-IMPRIMIR-CABECALHO.
+015800     MOVE WS-DIA-SIS      TO CAB1-DIA.
+015900     MOVE WS-MES-SIS      TO CAB1-MES.
+016000     MOVE WS-ANO-SIS      TO CAB1-ANO.
+016100     MOVE WS-LIMITE       TO CAB1-LIMITE.
+016200     WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-1.
+016300     WRITE LINHA-RELATORIO FROM SPACES.
+016400     WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-2.
+016500     WRITE LINHA-RELATORIO FROM SPACES.
+016600 3100-EXIT.
+016700     EXIT.
+016800
+016900******************************************************************
+017000* IMPRIME O TOTAL DE ITENS ABAIXO DO LIMITE.
+017100******************************************************************
+017200 4000-IMPRIMIR-RODAPE.
+017300     MOVE WS-QTDE-ITENS TO ROD-QTDE-ITENS.
+017400     WRITE LINHA-RELATORIO FROM SPACES.
+017500     WRITE LINHA-RELATORIO FROM LINHA-RODAPE.
+017600 4000-EXIT.
+017700     EXIT.
+017800
+017900******************************************************************
+018000* FECHA OS ARQUIVOS ABERTOS PELO PROGRAMA.
+018100******************************************************************
+018200 9000-ENCERRAR.
+018300     CLOSE PRODUTOS.
+018400     CLOSE RELBAIX.
+018500 9000-EXIT.
+018600     EXIT.
