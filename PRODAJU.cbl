@@ -0,0 +1,261 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PRODAJU.
+000300 AUTHOR.        CPD - CONTROLE DE ESTOQUE.
+000400 INSTALLATION.  DEPTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* HISTORICO DE ALTERACOES
+000900******************************************************************
+001000* DATA        AUTOR   DESCRICAO
+001100* 09/08/2026   CPD     PROGRAMA ORIGINAL - AJUSTE DE PRECOS EM
+001200*                      LOTE (FIM DE DIA), SEM OPERADOR, LENDO OS
+001300*                      NOVOS CUSTOS DE PRODAJU.DAT E GRAVANDO EM
+001400*                      PRODCKPT.DAT O ULTIMO CODIGO APLICADO COM
+001500*                      SUCESSO PARA PERMITIR REINICIO DO PONTO
+001600*                      ONDE A EXECUCAO ANTERIOR PAROU.
+001700* 09/08/2026   CPD     O ARQUIVO DE AJUSTE PRECISA VIR EM ORDEM
+001800*                      CRESCENTE DE CODIGO PARA O CHECKPOINT FAZER
+001900*                      SENTIDO; 2000-LER-AJUSTE PASSA A CONFERIR
+002000*                      ISSO E ABORTAR SE A ORDEM FOR VIOLADA, EM
+002100*                      VEZ DE IGNORAR CODIGOS EM SILENCIO. E, AO
+002200*                      TERMINAR UM LOTE INTEIRO SEM ERROS,
+002300*                      9000-ENCERRAR ZERA O CHECKPOINT - CASO
+002400*                      CONTRARIO ELE FICARIA VALENDO PARA SEMPRE E
+002500*                      FARIA UMA PROXIMA EXECUCAO (COM UM NOVO
+002600*                      ARQUIVO DE AJUSTE, DE OUTRO DIA) IGNORAR
+002700*                      CODIGOS BAIXOS QUE NUNCA FORAM APLICADOS
+002800*                      NELA.
+002900******************************************************************
+003000
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT PRODUTOS ASSIGN TO DISK
+003700            ORGANIZATION INDEXED
+003800            ACCESS MODE DYNAMIC
+003900            RECORD KEY IS CODIGO
+004000            FILE STATUS IS ARQST-PRODUTOS.
+004100
+004200     SELECT AJUSTE ASSIGN TO DISK
+004300            ORGANIZATION SEQUENTIAL
+004400            ACCESS MODE SEQUENTIAL
+004500            FILE STATUS IS ARQST-AJUSTE.
+004600
+004700     SELECT CHECKPOINT ASSIGN TO DISK
+004800            ORGANIZATION SEQUENTIAL
+004900            ACCESS MODE SEQUENTIAL
+005000            FILE STATUS IS ARQST-CKPT.
+005100
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400 FD  PRODUTOS LABEL RECORD STANDARD
+005500     VALUE OF FILE-ID IS "PRODUTOS.DAT".
+005600     COPY PRODUTOS.
+005700
+005800 FD  AJUSTE LABEL RECORD STANDARD
+005900     DATA RECORD IS REG-AJUSTE
+006000     VALUE OF FILE-ID IS "PRODAJU.DAT".
+006100 01  REG-AJUSTE.
+006200     02  AJU-CODIGO              PIC 9(04).
+006300     02  AJU-UNITARIO            PIC 9(05)V99.
+006400
+006500 FD  CHECKPOINT LABEL RECORD STANDARD
+006600     DATA RECORD IS REG-CKPT
+006700     VALUE OF FILE-ID IS "PRODCKPT.DAT".
+006800 01  REG-CKPT.
+006900     02  CKPT-CODIGO             PIC 9(04).
+007000
+007100 WORKING-STORAGE SECTION.
+007200 01  ARQST-PRODUTOS              PIC X(02).
+007300 01  ARQST-AJUSTE                PIC X(02).
+007400 01  ARQST-CKPT                  PIC X(02).
+007500
+007600 01  WS-SWITCHES.
+007700     02  WS-FIM-AJUSTE           PIC X(01) VALUE "N".
+007800         88  FIM-AJUSTE                    VALUE "S".
+007900     02  WS-FIM-CKPT             PIC X(01) VALUE "N".
+008000         88  FIM-CKPT                      VALUE "S".
+008100     02  WS-CKPT-EXISTE          PIC X(01) VALUE "N".
+008200         88  CKPT-EXISTE                   VALUE "S".
+008300     02  WS-HOUVE-ERRO           PIC X(01) VALUE "N".
+008400         88  HOUVE-ERRO                    VALUE "S".
+008500
+008600 01  WS-CONTADORES.
+008700     02  WS-QTDE-APLICADOS       PIC 9(05) COMP VALUE ZERO.
+008800     02  WS-QTDE-IGNORADOS       PIC 9(05) COMP VALUE ZERO.
+008900     02  WS-QTDE-NAO-ENCONTRADOS PIC 9(05) COMP VALUE ZERO.
+009000
+009100 01  WS-ULTIMO-CODIGO            PIC 9(04) VALUE ZERO.
+009200 01  WS-CODIGO-ANTERIOR          PIC 9(04) VALUE ZERO.
+009300
+009400 PROCEDURE DIVISION.
+009500
+009600 0000-MAINLINE.
+009700     PERFORM 1000-ABRIR-ARQUIVOS      THRU 1000-EXIT.
+009800     PERFORM 2000-LER-AJUSTE          THRU 2000-EXIT.
+009900     PERFORM 3000-PROCESSAR-AJUSTE    THRU 3000-EXIT
+010000             UNTIL FIM-AJUSTE.
+010100     PERFORM 4000-IMPRIMIR-RESUMO     THRU 4000-EXIT.
+010200     PERFORM 9000-ENCERRAR            THRU 9000-EXIT.
+010300     STOP RUN.
+010400
+010500******************************************************************
+010600* ABRE OS ARQUIVOS DE ENTRADA E LOCALIZA O PONTO DE REINICIO
+010700* GRAVADO PELA EXECUCAO ANTERIOR, SE HOUVER.
+010800******************************************************************
+010900 1000-ABRIR-ARQUIVOS.
+011000     OPEN INPUT AJUSTE.
+011100     IF ARQST-AJUSTE NOT = "00"
+011200        DISPLAY "PRODAJU: ERRO NA ABERTURA DE PRODAJU.DAT - "
+011300                ARQST-AJUSTE
+011400        STOP RUN.
+011500     OPEN I-O PRODUTOS.
+011600     IF ARQST-PRODUTOS NOT = "00"
+011700        DISPLAY "PRODAJU: ERRO NA ABERTURA DE PRODUTOS.DAT - "
+011800                ARQST-PRODUTOS
+011900        CLOSE AJUSTE
+012000        STOP RUN.
+012100     PERFORM 1100-LER-CHECKPOINT      THRU 1100-EXIT.
+012200     OPEN EXTEND CHECKPOINT.
+012300     IF ARQST-CKPT NOT = "00"
+012400        OPEN OUTPUT CHECKPOINT
+012500        CLOSE CHECKPOINT
+012600        OPEN EXTEND CHECKPOINT.
+012700 1000-EXIT.
+012800     EXIT.
+012900
+013000******************************************************************
+013100* LE O ARQUIVO DE CHECKPOINT ATE O FIM PARA OBTER O ULTIMO
+013200* CODIGO APLICADO NA EXECUCAO ANTERIOR (SE O ARQUIVO NAO
+013300* EXISTIR AINDA, OU ESTIVER VAZIO PORQUE O LOTE ANTERIOR
+013400* TERMINOU SEM PENDENCIAS, TRATA-SE DE UM LOTE NOVO).
+013500******************************************************************
+013600 1100-LER-CHECKPOINT.
+013700     MOVE ZERO TO WS-ULTIMO-CODIGO.
+013800     OPEN INPUT CHECKPOINT.
+013900     IF ARQST-CKPT = "00"
+014000        MOVE "S" TO WS-CKPT-EXISTE
+014100        MOVE "N" TO WS-FIM-CKPT
+014200        PERFORM 1110-LER-PROX-CKPT   THRU 1110-EXIT
+014300                UNTIL FIM-CKPT
+014400        CLOSE CHECKPOINT
+014500     ELSE
+014600        MOVE "N" TO WS-CKPT-EXISTE.
+014700 1100-EXIT.
+014800     EXIT.
+014900
+015000 1110-LER-PROX-CKPT.
+015100     READ CHECKPOINT NEXT RECORD
+015200          AT END MOVE "S" TO WS-FIM-CKPT
+015300          NOT AT END MOVE CKPT-CODIGO TO WS-ULTIMO-CODIGO.
+015400 1110-EXIT.
+015500     EXIT.
+015600
+015700******************************************************************
+015800* LE A PROXIMA LINHA DO ARQUIVO DE AJUSTE DE PRECOS E CONFERE QUE
+015900* OS CODIGOS CHEGAM EM ORDEM CRESCENTE - O REINICIO POR
+016000* CHECKPOINT SO FAZ SENTIDO SE UMA REEXECUCAO LER O ARQUIVO NA
+016100* MESMA ORDEM, ENTAO UM ARQUIVO FORA DE ORDEM E TRATADO COMO ERRO
+016200* FATAL EM VEZ DE IGNORADO EM SILENCIO.
+016300******************************************************************
+016400 2000-LER-AJUSTE.
+016500     READ AJUSTE NEXT RECORD
+016600          AT END MOVE "S" TO WS-FIM-AJUSTE.
+016700     IF NOT FIM-AJUSTE
+016800        IF AJU-CODIGO < WS-CODIGO-ANTERIOR
+016900           DISPLAY "PRODAJU: ARQUIVO DE AJUSTE FORA DE ORDEM NO "
+017000                   "CODIGO " AJU-CODIGO " - LOTE ABORTADO"
+017100           MOVE "S" TO WS-HOUVE-ERRO
+017200           PERFORM 9000-ENCERRAR THRU 9000-EXIT
+017300           STOP RUN
+017400        ELSE
+017500           MOVE AJU-CODIGO TO WS-CODIGO-ANTERIOR.
+017600 2000-EXIT.
+017700     EXIT.
+017800
+017900******************************************************************
+018000* SE O CODIGO AINDA NAO FOI APLICADO NA EXECUCAO ANTERIOR,
+018100* LOCALIZA O PRODUTO, AJUSTA O CUSTO UNITARIO, RECALCULA O
+018200* TOTAL E GRAVA O CHECKPOINT. CASOS JA APLICADOS OU NAO
+018300* ENCONTRADOS SAO CONTADOS E IGNORADOS.
+018400******************************************************************
+018500 3000-PROCESSAR-AJUSTE.
+018600     IF CKPT-EXISTE AND AJU-CODIGO NOT > WS-ULTIMO-CODIGO
+018700        ADD 1 TO WS-QTDE-IGNORADOS
+018800     ELSE
+018900        MOVE AJU-CODIGO TO CODIGO
+019000        READ PRODUTOS
+019100             INVALID KEY
+019200                ADD 1 TO WS-QTDE-NAO-ENCONTRADOS
+019300             NOT INVALID KEY
+019400                PERFORM 3100-APLICAR-AJUSTE THRU 3100-EXIT
+019500        END-READ.
+019600     PERFORM 2000-LER-AJUSTE THRU 2000-EXIT.
+019700 3000-EXIT.
+019800     EXIT.
+019900
+020000******************************************************************
+020100* GRAVA O NOVO CUSTO UNITARIO E TOTAL DO PRODUTO E REGISTRA O
+020200* CODIGO NO ARQUIVO DE CHECKPOINT.
+020300******************************************************************
+020400 3100-APLICAR-AJUSTE.
+020500     MOVE AJU-UNITARIO TO UNITARIO.
+020600     COMPUTE TOTAL = QTDADE * UNITARIO.
+020700     REWRITE REG-PROD.
+020800     IF ARQST-PRODUTOS = "00"
+020900        MOVE AJU-CODIGO TO CKPT-CODIGO
+021000        MOVE AJU-CODIGO TO WS-ULTIMO-CODIGO
+021100        WRITE REG-CKPT
+021200        IF ARQST-CKPT = "00"
+021300           ADD 1 TO WS-QTDE-APLICADOS
+021400        ELSE
+021500           DISPLAY "PRODAJU: ERRO NO CHECKPOINT DO CODIGO "
+021600                   AJU-CODIGO " - " ARQST-CKPT
+021700           MOVE "S" TO WS-HOUVE-ERRO
+021800     ELSE
+021900        DISPLAY "PRODAJU: ERRO AO GRAVAR CODIGO " AJU-CODIGO
+022000                " - " ARQST-PRODUTOS
+022100        MOVE "S" TO WS-HOUVE-ERRO.
+022200 3100-EXIT.
+022300     EXIT.
+022400
+022500******************************************************************
+022600* IMPRIME NO CONSOLE UM RESUMO DA EXECUCAO.
+022700******************************************************************
+022800 4000-IMPRIMIR-RESUMO.
+022900     DISPLAY "PRODAJU: REGISTROS APLICADOS......: "
+023000             WS-QTDE-APLICADOS.
+023100     DISPLAY "PRODAJU: REGISTROS JA APLICADOS...: "
+023200             WS-QTDE-IGNORADOS.
+023300     DISPLAY "PRODAJU: REGISTROS NAO ENCONTRADOS: "
+023400             WS-QTDE-NAO-ENCONTRADOS.
+023500 4000-EXIT.
+023600     EXIT.
+023700
+023800******************************************************************
+023900* FECHA OS ARQUIVOS ABERTOS PELO PROGRAMA. SE O LOTE TERMINOU DO
+024000* INICIO AO FIM SEM NENHUM ERRO, O CHECKPOINT NAO TEM MAIS
+024100* SERVENTIA (NADA FICOU PENDENTE PARA REINICIAR) E E ZERADO, PARA
+024200* QUE O PROXIMO LOTE - DE UM ARQUIVO DE AJUSTE DIFERENTE - COMECE
+024300* SEM NENHUM CODIGO JA CONSIDERADO "APLICADO".
+024400******************************************************************
+024500 9000-ENCERRAR.
+024600     CLOSE AJUSTE.
+024700     CLOSE PRODUTOS.
+024800     CLOSE CHECKPOINT.
+024900     IF NOT HOUVE-ERRO
+025000        PERFORM 9100-LIMPAR-CHECKPOINT THRU 9100-EXIT.
+025100 9000-EXIT.
+025200     EXIT.
+025300
+025400******************************************************************
+025500* ESVAZIA O ARQUIVO DE CHECKPOINT (REABRINDO EM MODO OUTPUT).
+025600******************************************************************
+025700 9100-LIMPAR-CHECKPOINT.
+025800     OPEN OUTPUT CHECKPOINT.
+025900     CLOSE CHECKPOINT.
+026000 9100-EXIT.
+026100     EXIT.
