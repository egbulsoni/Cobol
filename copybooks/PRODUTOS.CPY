@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*    COPY........: PRODUTOS.CPY
+000300*    DESCRICAO....: LAYOUT DO REGISTRO DE PRODUTOS (PRODUTOS.DAT)
+000400*                   COMPARTILHADO PELOS PROGRAMAS BATCH QUE LEEM
+000500*                   OU GRAVAM O CADASTRO DE MERCADORIAS.
+000600*    HISTORICO....: 09/08/2026  CPD  COPY ORIGINAL.
+000700******************************************************************
+000800 01  REG-PROD.
+000900     02  CODIGO              PIC 9(04).
+001000     02  NOME                PIC X(30).
+001100     02  QTDADE              PIC 9(04).
+001200     02  UNITARIO            PIC 9(05)V99.
+001300     02  TOTAL               PIC 9(06)V99.
