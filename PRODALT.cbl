@@ -6,22 +6,71 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
               SELECT PRODUTOS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY IS CODIGO
+              FILE STATUS ARQST.
+
+              SELECT PRODLOG ASSIGN TO DISK
               ORGANIZATION SEQUENTIAL
               ACCESS MODE SEQUENTIAL
-              FILE STATUS ARQST.
-    
+              FILE STATUS ARQST-LOG.
+
+              SELECT PRODMOV ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-MOV.
+
        DATA DIVISION.
        FILE SECTION.
        FD PRODUTOS LABEL RECORD STANDARD
                 DATA RECORD IS REG-PROD
                 VALUE OF FILE-ID IS "PRODUTOS.DAT".
           01 REG-PROD.
-                02 CODIGO         PIC 9(04). 
+                02 CODIGO         PIC 9(04).
                 02 NOME           PIC X(30).
                 02 QTDADE         PIC 9(04).
                 02 UNITARIO       PIC 9(05)V99.
                 02 TOTAL          PIC 9(06)V99.
 
+       FD PRODLOG LABEL RECORD STANDARD
+                DATA RECORD IS REG-LOG
+                VALUE OF FILE-ID IS "PRODLOG.DAT".
+          01 REG-LOG.
+                02 LOG-REG-ANTES.
+                     03 LOG-CODIGO-ANTES     PIC 9(04).
+                     03 LOG-NOME-ANTES       PIC X(30).
+                     03 LOG-QTDADE-ANTES     PIC 9(04).
+                     03 LOG-UNITARIO-ANTES   PIC 9(05)V99.
+                     03 LOG-TOTAL-ANTES      PIC 9(06)V99.
+                02 LOG-REG-DEPOIS.
+                     03 LOG-CODIGO-DEPOIS    PIC 9(04).
+                     03 LOG-NOME-DEPOIS      PIC X(30).
+                     03 LOG-QTDADE-DEPOIS    PIC 9(04).
+                     03 LOG-UNITARIO-DEPOIS  PIC 9(05)V99.
+                     03 LOG-TOTAL-DEPOIS     PIC 9(06)V99.
+                02 LOG-DATA.
+                     03 LOG-ANO              PIC 9(04).
+                     03 LOG-MES              PIC 9(02).
+                     03 LOG-DIA              PIC 9(02).
+                02 LOG-TERMINAL             PIC X(08).
+                02 LOG-USUARIO              PIC X(08).
+
+       FD PRODMOV LABEL RECORD STANDARD
+                DATA RECORD IS REG-MOV
+                VALUE OF FILE-ID IS "PRODMOV.DAT".
+          01 REG-MOV.
+                02 MOV-CODIGO              PIC 9(04).
+                02 MOV-TIPO                PIC X(01).
+                     88 MOV-ENTRADA               VALUE "E".
+                     88 MOV-SAIDA                 VALUE "S".
+                02 MOV-QUANTIDADE          PIC 9(04).
+                02 MOV-DATA.
+                     03 MOV-ANO             PIC 9(04).
+                     03 MOV-MES             PIC 9(02).
+                     03 MOV-DIA             PIC 9(02).
+                02 MOV-MOTIVO              PIC X(20).
+
        WORKING-STORAGE SECTION.
           01 REG-PROD-E.
                 02 CODIGO-E       PIC Z.ZZ9.
@@ -35,17 +84,38 @@
                 02 QTDADE-W         PIC 9(04).
                 02 UNITARIO-W       PIC 9(05)V99.
                 02 TOTAL-W          PIC 9(06)V99.
+          01 REG-PROD-ANTES.
+                02 CODIGO-ANTES      PIC 9(04).
+                02 NOME-ANTES        PIC X(30).
+                02 QTDADE-ANTES      PIC 9(04).
+                02 UNITARIO-ANTES    PIC 9(05)V99.
+                02 TOTAL-ANTES       PIC 9(06)V99.
           01 DATA-SIS.
                 02 ANO            PIC 9(04).
                 02 MES            PIC 9(02).
                 02 DIA            PIC 9(02).
+          01 REG-MOV-E.
+                02 TIPO-MOV-E       PIC X(01).
+                02 QTDE-MOV-E       PIC Z.ZZ9.
+                02 MOTIVO-MOV-E     PIC X(20).
+          01 QTDE-MOV-W             PIC 9(04).
 
          01 ARQST                   PIC X(02).
+         01 ARQST-LOG               PIC X(02).
+         01 ARQST-MOV               PIC X(02).
          01 WS-OPCAO                PIC X(01) VALUE SPACES.
          01 WS-ATUALIZA                PIC X(01) VALUE SPACES.
-         01 WS-ESPACO               PIC X(30) VALUE SPACES.
+         01 WS-ESPACO               PIC X(45) VALUE SPACES.
          01 WS-MENS1                PIC X(20) VALUE "FIM DE PROGRAMA".
+         01 WS-MSG-MOV               PIC X(45) VALUE SPACES.
          01 WS-FL                   PIC 9(01) VALUE ZEROS.
+         01 WS-MODO                 PIC X(01) VALUE "A".
+            88 MODO-ALTERACAO       VALUE "A".
+            88 MODO-INCLUSAO        VALUE "I".
+            88 MODO-MOVIMENTO       VALUE "M".
+         01 WS-RESP-INC             PIC X(01) VALUE SPACE.
+         01 WS-RESP-OPER             PIC X(01) VALUE SPACE.
+         01 WS-VALIDO                PIC 9(01) VALUE ZEROS.
 
        SCREEN SECTION.
          01 TELA.
@@ -61,14 +131,31 @@
        PROCEDURE DIVISION.
        INICIO.
               PERFORM ABRE-ARQ.
+              PERFORM ABRE-LOG.
+              PERFORM ABRE-MOV.
               PERFORM PROCESSO UNTIL WS-OPCAO = "N".
               PERFORM FINALIZA.
 
        ABRE-ARQ.
               OPEN I-O PRODUTOS.
               IF ARQST NOT = "00"
+                     OPEN OUTPUT PRODUTOS
                      CLOSE PRODUTOS
-                     OPEN OUTPUT PRODUTOS.
+                     OPEN I-O PRODUTOS.
+
+       ABRE-LOG.
+              OPEN EXTEND PRODLOG.
+              IF ARQST-LOG NOT = "00"
+                     OPEN OUTPUT PRODLOG
+                     CLOSE PRODLOG
+                     OPEN EXTEND PRODLOG.
+
+       ABRE-MOV.
+              OPEN EXTEND PRODMOV.
+              IF ARQST-MOV NOT = "00"
+                     OPEN OUTPUT PRODMOV
+                     CLOSE PRODMOV
+                     OPEN EXTEND PRODMOV.
 
        PROCESSO.
               PERFORM IMP-TELA.
@@ -89,53 +176,153 @@
               DISPLAY MES   AT 0208.
               DISPLAY ANO   AT 0211.
       * ----------------------------- InicializaÃ§Ã£o das variÃ¡veis
-              MOVE SPACE  TO 	WS-OPCAO 
+              MOVE SPACE  TO 	WS-OPCAO
 				WS-ATUALIZA
               			NOME-E.
-              MOVE ZEROS  TO 	CODIGO-E 
+              MOVE ZEROS  TO 	CODIGO-E
 				QTDADE-E
-				UNITARIO-E 
+				UNITARIO-E
                                 TOTAL-E
                                 WS-FL.
+              MOVE "A"    TO    WS-MODO.
               DISPLAY WS-ESPACO AT 1535.
 
        ENTRA-DADOS.
               PERFORM ENTRA-CODIGO UNTIL WS-FL = 2.
+              IF MODO-INCLUSAO
+                 PERFORM ENTRA-NOVO
+              ELSE
+                 PERFORM PERGUNTA-OPERACAO
+                 IF MODO-MOVIMENTO
+                    PERFORM ENTRA-MOVIMENTO
+                 ELSE
+                    PERFORM ENTRA-ALTERACAO.
+
+       PERGUNTA-OPERACAO.
               DISPLAY NOME AT 0670.
               DISPLAY QTDADE AT 0870.
               DISPLAY UNITARIO AT 1070.
               DISPLAY TOTAL AT 1270.
-              ACCEPT NOME-E     AT 0636 WITH PROMPT AUTO.
-              ACCEPT QTDADE-E   AT 0831 WITH PROMPT AUTO.
-              ACCEPT UNITARIO-E AT 1035 WITH PROMPT AUTO.
+              DISPLAY "(A)LTERAR DADOS OU (M)OVIMENTAR ESTOQUE? [ ]"
+                      AT 1419.
+              ACCEPT WS-RESP-OPER AT 1461 WITH PROMPT AUTO.
+              IF WS-RESP-OPER = "M"
+                 MOVE "M" TO WS-MODO
+              ELSE
+                 MOVE "A" TO WS-MODO.
+              DISPLAY WS-ESPACO AT 1419.
+
+       ENTRA-ALTERACAO.
+              DISPLAY NOME AT 0670.
+              DISPLAY QTDADE AT 0870.
+              DISPLAY UNITARIO AT 1070.
+              DISPLAY TOTAL AT 1270.
+              MOVE ZEROS TO WS-VALIDO.
+              PERFORM ACEITA-CORRECAO UNTIL WS-VALIDO = 1.
+              MOVE   CODIGO-E   TO CODIGO-W.
+              MOVE   NOME-E     TO NOME-W.
+              MOVE   QTDADE     TO QTDADE-W.
+              MOVE   UNITARIO-E TO UNITARIO-W.
+
+       ENTRA-NOVO.
+              DISPLAY WS-ESPACO AT 0636.
+              DISPLAY WS-ESPACO AT 0831.
+              DISPLAY WS-ESPACO AT 1035.
+              DISPLAY WS-ESPACO AT 1235.
+              MOVE ZEROS TO WS-VALIDO.
+              PERFORM ACEITA-DADOS UNTIL WS-VALIDO = 1.
               MOVE   CODIGO-E   TO CODIGO-W.
               MOVE   NOME-E     TO NOME-W.
               MOVE   QTDADE-E   TO QTDADE-W.
               MOVE   UNITARIO-E TO UNITARIO-W.
 
+       ENTRA-MOVIMENTO.
+              MOVE NOME     TO NOME-W.
+              MOVE UNITARIO TO UNITARIO-W.
+              MOVE ZEROS TO WS-VALIDO.
+              PERFORM ACEITA-MOVIMENTO UNTIL WS-VALIDO = 1.
+              IF TIPO-MOV-E = "E"
+                 COMPUTE QTDADE-W = QTDADE + QTDE-MOV-W
+              ELSE
+                 COMPUTE QTDADE-W = QTDADE - QTDE-MOV-W.
+
+       ACEITA-MOVIMENTO.
+              DISPLAY "TIPO (E=ENTRADA / S=SAIDA):" AT 1619.
+              DISPLAY "QUANTIDADE MOVIMENTADA:"      AT 1719.
+              DISPLAY "MOTIVO:"                      AT 1819.
+              ACCEPT TIPO-MOV-E   AT 1647 WITH PROMPT AUTO.
+              ACCEPT QTDE-MOV-E   AT 1743 WITH PROMPT AUTO.
+              ACCEPT MOTIVO-MOV-E AT 1827 WITH PROMPT AUTO.
+              MOVE QTDE-MOV-E TO QTDE-MOV-W.
+              MOVE SPACES TO WS-MSG-MOV.
+              IF TIPO-MOV-E NOT = "E" AND TIPO-MOV-E NOT = "S"
+                 MOVE "TIPO DEVE SER E (ENTRADA) OU S (SAIDA)"
+                   TO WS-MSG-MOV.
+              IF WS-MSG-MOV = SPACES AND QTDE-MOV-W = ZEROS
+                 MOVE "QUANTIDADE MOVIMENTADA NAO PODE SER ZERO"
+                   TO WS-MSG-MOV.
+              IF WS-MSG-MOV = SPACES AND TIPO-MOV-E = "S"
+                                     AND QTDE-MOV-W > QTDADE
+                 MOVE "SAIDA MAIOR QUE O ESTOQUE ATUAL" TO WS-MSG-MOV.
+              IF WS-MSG-MOV = SPACES AND TIPO-MOV-E = "E"
+                                     AND QTDADE + QTDE-MOV-W > 9999
+                 MOVE "ENTRADA EXCEDE O ESTOQUE MAXIMO PERMITIDO"
+                   TO WS-MSG-MOV.
+              DISPLAY WS-ESPACO AT 2019.
+              IF WS-MSG-MOV NOT = SPACES
+                 DISPLAY WS-MSG-MOV AT 2019
+              ELSE
+                 MOVE 1 TO WS-VALIDO.
+
+       ACEITA-DADOS.
+              ACCEPT NOME-E     AT 0636 WITH PROMPT AUTO.
+              ACCEPT QTDADE-E   AT 0831 WITH PROMPT AUTO.
+              ACCEPT UNITARIO-E AT 1035 WITH PROMPT AUTO.
+              IF QTDADE-E = ZEROS OR UNITARIO-E = ZEROS
+                 DISPLAY "QUANTIDADE E CUSTO NAO PODEM SER ZERO" AT 2030
+              ELSE
+                 DISPLAY WS-ESPACO AT 2030
+                 MOVE 1 TO WS-VALIDO.
+
+      * (A)LTERAR SO CORRIGE NOME/CUSTO; QTDADE VAI POR ENTRA-MOVIMENTO.
+       ACEITA-CORRECAO.
+              ACCEPT NOME-E     AT 0636 WITH PROMPT AUTO.
+              ACCEPT UNITARIO-E AT 1035 WITH PROMPT AUTO.
+              IF UNITARIO-E = ZEROS
+                 DISPLAY "CUSTO NAO PODE SER ZERO" AT 2030
+              ELSE
+                 DISPLAY WS-ESPACO AT 2030
+                 MOVE 1 TO WS-VALIDO.
+
        ENTRA-CODIGO.
               ACCEPT CODIGO-E   AT 0438 WITH PROMPT AUTO.
               MOVE   CODIGO-E   TO CODIGO-W.
               IF CODIGO-W = 9999
-                 DISPLAY WS-MENS1 AT 1535
-                 CLOSE PRODUTOS
-                 STOP RUN.
-              CLOSE PRODUTOS.
-              PERFORM ABRE-ARQ.
-              MOVE ZEROS TO WS-FL.
-              PERFORM LER-REGISTRO UNTIL WS-FL >= 1.
+                 PERFORM FINALIZA.
+              MOVE   CODIGO-W   TO CODIGO.
+              READ PRODUTOS
+                   INVALID KEY     MOVE 1 TO WS-FL
+                   NOT INVALID KEY MOVE 2 TO WS-FL
+              END-READ.
               IF WS-FL = 1
-                 DISPLAY "REGISTRO NAO CADASTRADO" AT 2030.
+                 PERFORM PERGUNTA-INCLUSAO.
 
-       LER-REGISTRO.
-              READ PRODUTOS NEXT AT END MOVE 1 TO WS-FL.
-              IF ARQST = "00"
-                 IF CODIGO-W = CODIGO
-                    MOVE 2 TO WS-FL.
+       PERGUNTA-INCLUSAO.
+              DISPLAY "REGISTRO NAO CADASTRADO" AT 2030.
+              DISPLAY "INCLUIR NOVO PRODUTO (S/N)? [ ]" AT 2219.
+              ACCEPT WS-RESP-INC AT 2250 WITH PROMPT AUTO.
+              DISPLAY WS-ESPACO AT 2030.
+              IF WS-RESP-INC = "S"
+                 MOVE "I" TO WS-MODO
+                 MOVE 2   TO WS-FL
+              ELSE
+                 DISPLAY WS-ESPACO AT 2219
+                 MOVE ZEROS TO WS-FL.
 
        CALCULO-TOTAL.
               COMPUTE TOTAL-W = QTDADE-W * UNITARIO-W.
               MOVE    TOTAL-W TO TOTAL-E.
+              DISPLAY QTDADE-W AT 0870.
               DISPLAY TOTAL-E AT 1232.
 
        ATUALIZAR.
@@ -143,8 +330,10 @@
               ACCEPT WS-ATUALIZA AT 1445 WITH PROMPT AUTO.
 
        ATUALIZA-REG.
-              MOVE REG-PROD-W TO REG-PROD.
-              REWRITE REG-PROD.
+              IF MODO-INCLUSAO
+                 PERFORM GRAVA-INCLUSAO
+              ELSE
+                 PERFORM GRAVA-ALTERACAO.
               DISPLAY ARQST AT 1635.
               IF ARQST NOT = "00"
                    DISPLAY "ERRO DE GRAVACAO" AT 1535
@@ -152,6 +341,39 @@
               CLOSE PRODUTOS.
               PERFORM ABRE-ARQ.
 
+       GRAVA-INCLUSAO.
+              MOVE REG-PROD-W TO REG-PROD.
+              WRITE REG-PROD.
+
+       GRAVA-ALTERACAO.
+              MOVE REG-PROD    TO REG-PROD-ANTES.
+              MOVE REG-PROD-W  TO REG-PROD.
+              REWRITE REG-PROD.
+              IF ARQST = "00"
+                 PERFORM GRAVA-LOG
+                 IF MODO-MOVIMENTO
+                    PERFORM GRAVA-MOVIMENTO.
+
+       GRAVA-MOVIMENTO.
+              MOVE CODIGO-W     TO MOV-CODIGO.
+              MOVE TIPO-MOV-E   TO MOV-TIPO.
+              MOVE QTDE-MOV-W   TO MOV-QUANTIDADE.
+              MOVE DATA-SIS     TO MOV-DATA.
+              MOVE MOTIVO-MOV-E TO MOV-MOTIVO.
+              WRITE REG-MOV.
+              IF ARQST-MOV NOT = "00"
+                 DISPLAY "ERRO NO REGISTRO DE MOVIMENTO" AT 1535.
+
+       GRAVA-LOG.
+              MOVE REG-PROD-ANTES TO LOG-REG-ANTES.
+              MOVE REG-PROD-W     TO LOG-REG-DEPOIS.
+              MOVE DATA-SIS       TO LOG-DATA.
+              ACCEPT LOG-TERMINAL FROM ENVIRONMENT "TERM".
+              ACCEPT LOG-USUARIO  FROM ENVIRONMENT "USER".
+              WRITE REG-LOG.
+              IF ARQST-LOG NOT = "00"
+                 DISPLAY "ERRO NO REGISTRO DE LOG" AT 1535.
+
        CONTINUA.
               DISPLAY "CONTINUA (S/N)? [ ] " AT 1430.
               ACCEPT WS-OPCAO AT 1447 WITH PROMPT AUTO.
@@ -164,5 +386,7 @@
 
        FINALIZA.
               DISPLAY WS-MENS1 AT 1535.
-              CLOSE PRODUTOS.	
+              CLOSE PRODUTOS.
+              CLOSE PRODLOG.
+              CLOSE PRODMOV.
               STOP RUN.
