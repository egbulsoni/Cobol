@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PRODEXP.
+000300 AUTHOR.        CPD - CONTROLE DE ESTOQUE.
+000400 INSTALLATION.  DEPTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* HISTORICO DE ALTERACOES
+000900******************************************************************
+001000* DATA        AUTOR   DESCRICAO
+001100* 09/08/2026   CPD     PROGRAMA ORIGINAL - EXPORTACAO DE
+001200*                      PRODUTOS.DAT PARA ARQUIVO DELIMITADO POR
+001300*                      VIRGULA, COM LINHA DE CABECALHO, PARA
+001400*                      CARGA EM PLANILHA ELETRONICA.
+001500******************************************************************
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT PRODUTOS ASSIGN TO DISK
+002300            ORGANIZATION INDEXED
+002400            ACCESS MODE SEQUENTIAL
+002500            RECORD KEY IS CODIGO
+002600            FILE STATUS IS ARQST-PRODUTOS.
+002700
+002800     SELECT PRODCSV ASSIGN TO DISK
+002900            ORGANIZATION LINE SEQUENTIAL
+003000            FILE STATUS IS ARQST-PRODCSV.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  PRODUTOS LABEL RECORD STANDARD
+003500     VALUE OF FILE-ID IS "PRODUTOS.DAT".
+003600     COPY PRODUTOS.
+003700
+003800 FD  PRODCSV LABEL RECORD STANDARD
+003900     VALUE OF FILE-ID IS "PRODEXP.CSV".
+004000 01  LINHA-CSV                   PIC X(80).
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  ARQST-PRODUTOS              PIC X(02).
+004400 01  ARQST-PRODCSV               PIC X(02).
+004500
+004600 01  WS-SWITCHES.
+004700     02  WS-FIM-PRODUTOS         PIC X(01) VALUE "N".
+004800         88  FIM-PRODUTOS                  VALUE "S".
+004900
+005000 01  WS-QTDADE-ED                PIC 9(04).
+005100
+005200 01  WS-UNITARIO-W               PIC 9(05)V99.
+005300 01  WS-UNITARIO-R REDEFINES WS-UNITARIO-W.
+005400     02  WS-UNITARIO-INT         PIC 9(05).
+005500     02  WS-UNITARIO-FRAC        PIC 9(02).
+005600
+005700 01  WS-TOTAL-W                  PIC 9(06)V99.
+005800 01  WS-TOTAL-R REDEFINES WS-TOTAL-W.
+005900     02  WS-TOTAL-INT            PIC 9(06).
+006000     02  WS-TOTAL-FRAC           PIC 9(02).
+006100
+006200 01  LINHA-CABECALHO-CSV.
+006300     02  FILLER                  PIC X(29)  VALUE
+006400             "CODIGO,NOME,QTDADE,UNITARIO,".
+006500     02  FILLER                  PIC X(05)  VALUE "TOTAL".
+006600
+006700 PROCEDURE DIVISION.
+006800
+006900 0000-MAINLINE.
+007000     PERFORM 1000-ABRIR-ARQUIVOS      THRU 1000-EXIT.
+007100     PERFORM 2000-LER-PRODUTOS        THRU 2000-EXIT.
+007200     PERFORM 3000-PROCESSAR-REGISTRO  THRU 3000-EXIT
+007300             UNTIL FIM-PRODUTOS.
+007400     PERFORM 9000-ENCERRAR            THRU 9000-EXIT.
+007500     STOP RUN.
+007600
+007700******************************************************************
+007800* ABRE OS ARQUIVOS DE ENTRADA E DE SAIDA E GRAVA A LINHA DE
+007900* CABECALHO DO ARQUIVO DELIMITADO.
+008000******************************************************************
+008100 1000-ABRIR-ARQUIVOS.
+008200     OPEN INPUT PRODUTOS.
+008300     IF ARQST-PRODUTOS NOT = "00"
+008400        DISPLAY "PRODEXP: ERRO NA ABERTURA DE PRODUTOS.DAT - "
+008500                ARQST-PRODUTOS
+008600        STOP RUN.
+008700     OPEN OUTPUT PRODCSV.
+008800     IF ARQST-PRODCSV NOT = "00"
+008900        DISPLAY "PRODEXP: ERRO NA ABERTURA DE PRODEXP.CSV - "
+009000                ARQST-PRODCSV
+009100        CLOSE PRODUTOS
+009200        STOP RUN.
+009300     WRITE LINHA-CSV FROM LINHA-CABECALHO-CSV.
+009400 1000-EXIT.
+009500     EXIT.
+009600
+009700******************************************************************
+009800* LE O PROXIMO PRODUTO EM SEQUENCIA DE CHAVE.
+009900******************************************************************
+010000 2000-LER-PRODUTOS.
+010100     READ PRODUTOS NEXT RECORD
+010200          AT END MOVE "S" TO WS-FIM-PRODUTOS.
+010300 2000-EXIT.
+010400     EXIT.
+010500
+010600******************************************************************
+010700* MONTA A LINHA DELIMITADA POR VIRGULA DO PRODUTO CORRENTE E
+010800* GRAVA NO ARQUIVO DE SAIDA.
+010900******************************************************************
+011000 3000-PROCESSAR-REGISTRO.
+011100     PERFORM 3100-MONTAR-LINHA-CSV THRU 3100-EXIT.
+011200     PERFORM 2000-LER-PRODUTOS     THRU 2000-EXIT.
+011300 3000-EXIT.
+011400     EXIT.
+011500
+011600******************************************************************
+011700* CONVERTE OS CAMPOS NUMERICOS PARA A FORMA COM PONTO DECIMAL
+011800* USADA POR PLANILHAS E MONTA A LINHA CSV COMPLETA.
+011900******************************************************************
+012000 3100-MONTAR-LINHA-CSV.
+012100     MOVE QTDADE   TO WS-QTDADE-ED.
+012200     MOVE UNITARIO TO WS-UNITARIO-W.
+012300     MOVE TOTAL    TO WS-TOTAL-W.
+012400     STRING CODIGO           DELIMITED BY SIZE
+012500            ","              DELIMITED BY SIZE
+012600            FUNCTION TRIM(NOME) DELIMITED BY SIZE
+012700            ","              DELIMITED BY SIZE
+012800            WS-QTDADE-ED     DELIMITED BY SIZE
+012900            ","              DELIMITED BY SIZE
+013000            WS-UNITARIO-INT  DELIMITED BY SIZE
+013100            "."              DELIMITED BY SIZE
+013200            WS-UNITARIO-FRAC DELIMITED BY SIZE
+013300            ","              DELIMITED BY SIZE
+013400            WS-TOTAL-INT     DELIMITED BY SIZE
+013500            "."              DELIMITED BY SIZE
+013600            WS-TOTAL-FRAC    DELIMITED BY SIZE
+013700            INTO LINHA-CSV.
+013800     WRITE LINHA-CSV.
+013900 3100-EXIT.
+014000     EXIT.
+014100
+014200******************************************************************
+014300* FECHA OS ARQUIVOS ABERTOS PELO PROGRAMA.
+014400******************************************************************
+014500 9000-ENCERRAR.
+014600     CLOSE PRODUTOS.
+014700     CLOSE PRODCSV.
+014800 9000-EXIT.
+014900     EXIT.
