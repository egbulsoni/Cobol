@@ -0,0 +1,188 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PRODARQ.
+000300 AUTHOR.        CPD - CONTROLE DE ESTOQUE.
+000400 INSTALLATION.  DEPTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* HISTORICO DE ALTERACOES
+000900******************************************************************
+001000* DATA        AUTOR   DESCRICAO
+001100* 09/08/2026   CPD     PROGRAMA ORIGINAL - ARQUIVAMENTO MENSAL
+001200*                      DE PRODUTOS.DAT (FOTOGRAFIA DATADA) E
+001300*                      RESUMO DO VALOR TOTAL DO ESTOQUE, PARA
+001400*                      COMPARACAO DE UM MES PARA O OUTRO.
+001500******************************************************************
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT PRODUTOS ASSIGN TO DISK
+002300            ORGANIZATION INDEXED
+002400            ACCESS MODE SEQUENTIAL
+002500            RECORD KEY IS CODIGO
+002600            FILE STATUS IS ARQST-PRODUTOS.
+002700
+002800     SELECT PRODHIST ASSIGN TO DISK
+002900            ORGANIZATION SEQUENTIAL
+003000            ACCESS MODE SEQUENTIAL
+003100            FILE STATUS IS ARQST-PRODHIST.
+003200
+003300     SELECT PRODVAL ASSIGN TO DISK
+003400            ORGANIZATION SEQUENTIAL
+003500            ACCESS MODE SEQUENTIAL
+003600            FILE STATUS IS ARQST-PRODVAL.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  PRODUTOS LABEL RECORD STANDARD
+004100     VALUE OF FILE-ID IS "PRODUTOS.DAT".
+004200     COPY PRODUTOS.
+004300
+004400 FD  PRODHIST LABEL RECORD STANDARD
+004500     DATA RECORD IS REG-HIST
+004600     VALUE OF FILE-ID IS WS-NOME-PRODHIST.
+004700 01  REG-HIST.
+004800     02  HIST-CODIGO             PIC 9(04).
+004900     02  HIST-NOME               PIC X(30).
+005000     02  HIST-QTDADE             PIC 9(04).
+005100     02  HIST-UNITARIO           PIC 9(05)V99.
+005200     02  HIST-TOTAL              PIC 9(06)V99.
+005300
+005400 FD  PRODVAL LABEL RECORD STANDARD
+005500     DATA RECORD IS REG-VAL
+005600     VALUE OF FILE-ID IS "PRODVAL.DAT".
+005700 01  REG-VAL.
+005800     02  VAL-ANO                 PIC 9(04).
+005900     02  VAL-MES                 PIC 9(02).
+006000     02  VAL-DIA                 PIC 9(02).
+006100     02  VAL-QTDE-ITENS          PIC 9(05).
+006200     02  VAL-QTDADE-TOTAL        PIC 9(09).
+006300     02  VAL-VALOR-TOTAL         PIC 9(11)V99.
+006400
+006500 WORKING-STORAGE SECTION.
+006600 01  ARQST-PRODUTOS              PIC X(02).
+006700 01  ARQST-PRODHIST              PIC X(02).
+006800 01  ARQST-PRODVAL               PIC X(02).
+006900
+007000 01  WS-SWITCHES.
+007100     02  WS-FIM-PRODUTOS         PIC X(01) VALUE "N".
+007200         88  FIM-PRODUTOS                  VALUE "S".
+007300
+007400 01  WS-CONTADORES.
+007500     02  WS-QTDE-ITENS           PIC 9(05) COMP VALUE ZERO.
+007600     02  WS-QTDADE-TOTAL         PIC 9(09) COMP VALUE ZERO.
+007700     02  WS-VALOR-TOTAL          PIC 9(11)V99 COMP-3 VALUE ZERO.
+007800
+007900 01  WS-DATA-SISTEMA.
+008000     02  WS-ANO-SIS              PIC 9(04).
+008100     02  WS-MES-SIS              PIC 9(02).
+008200     02  WS-DIA-SIS              PIC 9(02).
+008300
+008400 01  WS-NOME-PRODHIST            PIC X(14).
+008500
+008600 PROCEDURE DIVISION.
+008700
+008800 0000-MAINLINE.
+008900     PERFORM 1000-ABRIR-ARQUIVOS      THRU 1000-EXIT.
+009000     PERFORM 2000-LER-PRODUTOS        THRU 2000-EXIT.
+009100     PERFORM 3000-PROCESSAR-REGISTRO  THRU 3000-EXIT
+009200             UNTIL FIM-PRODUTOS.
+009300     PERFORM 4000-GRAVAR-RESUMO       THRU 4000-EXIT.
+009400     PERFORM 9000-ENCERRAR            THRU 9000-EXIT.
+009500     STOP RUN.
+009600
+009700******************************************************************
+009800* MONTA O NOME DO ARQUIVO DE ARQUIVAMENTO A PARTIR DA DATA DO
+009900* SISTEMA (PRODAAMM.HST) E ABRE OS ARQUIVOS DE ENTRADA E SAIDA.
+010000* O RESUMO DE VALORIZACAO (PRODVAL.DAT) E ABERTO EM MODO EXTEND
+010100* PARA ACUMULAR UM REGISTRO POR EXECUCAO E PERMITIR A
+010200* COMPARACAO DE UM MES PARA O OUTRO.
+010300******************************************************************
+010400 1000-ABRIR-ARQUIVOS.
+010500     MOVE FUNCTION CURRENT-DATE TO WS-DATA-SISTEMA.
+010600     STRING "PROD"          DELIMITED BY SIZE
+010700            WS-ANO-SIS      DELIMITED BY SIZE
+010800            WS-MES-SIS      DELIMITED BY SIZE
+010900            ".HST"          DELIMITED BY SIZE
+011000            INTO WS-NOME-PRODHIST.
+011100     OPEN INPUT PRODUTOS.
+011200     IF ARQST-PRODUTOS NOT = "00"
+011300        DISPLAY "PRODARQ: ERRO NA ABERTURA DE PRODUTOS.DAT - "
+011400                ARQST-PRODUTOS
+011500        STOP RUN.
+011600     OPEN OUTPUT PRODHIST.
+011700     IF ARQST-PRODHIST NOT = "00"
+011800        DISPLAY "PRODARQ: ERRO NA ABERTURA DO ARQUIVAMENTO - "
+011900                ARQST-PRODHIST
+012000        CLOSE PRODUTOS
+012100        STOP RUN.
+012200     OPEN EXTEND PRODVAL.
+012300     IF ARQST-PRODVAL NOT = "00"
+012400        OPEN OUTPUT PRODVAL
+012500        CLOSE PRODVAL
+012600        OPEN EXTEND PRODVAL.
+012700 1000-EXIT.
+012800     EXIT.
+012900
+013000******************************************************************
+013100* LE O PROXIMO PRODUTO EM SEQUENCIA DE CHAVE.
+013200******************************************************************
+013300 2000-LER-PRODUTOS.
+013400     READ PRODUTOS NEXT RECORD
+013500          AT END MOVE "S" TO WS-FIM-PRODUTOS.
+013600 2000-EXIT.
+013700     EXIT.
+013800
+013900******************************************************************
+014000* GRAVA A FOTOGRAFIA DO PRODUTO CORRENTE NO ARQUIVO DE
+014100* ARQUIVAMENTO E ACUMULA OS TOTAIS DO RESUMO DE VALORIZACAO.
+014200******************************************************************
+014300 3000-PROCESSAR-REGISTRO.
+014400     MOVE CODIGO      TO HIST-CODIGO.
+014500     MOVE NOME        TO HIST-NOME.
+014600     MOVE QTDADE      TO HIST-QTDADE.
+014700     MOVE UNITARIO    TO HIST-UNITARIO.
+014800     MOVE TOTAL       TO HIST-TOTAL.
+014900     WRITE REG-HIST.
+015000     IF ARQST-PRODHIST NOT = "00"
+015100        DISPLAY "PRODARQ: ERRO AO GRAVAR ARQUIVAMENTO - "
+015200                ARQST-PRODHIST
+015300        PERFORM 9000-ENCERRAR THRU 9000-EXIT
+015400        STOP RUN.
+015500     ADD 1            TO WS-QTDE-ITENS.
+015600     ADD QTDADE       TO WS-QTDADE-TOTAL.
+015700     ADD TOTAL        TO WS-VALOR-TOTAL.
+015800     PERFORM 2000-LER-PRODUTOS THRU 2000-EXIT.
+015900 3000-EXIT.
+016000     EXIT.
+016100
+016200******************************************************************
+016300* GRAVA O REGISTRO DE RESUMO DO MES (DATA, QUANTIDADE DE ITENS,
+016400* QUANTIDADE TOTAL E VALOR TOTAL DO ESTOQUE) NO ARQUIVO
+016500* PRODVAL.DAT, USADO PARA COMPARAR A EVOLUCAO MES A MES.
+016600******************************************************************
+016700 4000-GRAVAR-RESUMO.
+016800     MOVE WS-ANO-SIS       TO VAL-ANO.
+016900     MOVE WS-MES-SIS       TO VAL-MES.
+017000     MOVE WS-DIA-SIS       TO VAL-DIA.
+017100     MOVE WS-QTDE-ITENS    TO VAL-QTDE-ITENS.
+017200     MOVE WS-QTDADE-TOTAL  TO VAL-QTDADE-TOTAL.
+017300     MOVE WS-VALOR-TOTAL   TO VAL-VALOR-TOTAL.
+017400     WRITE REG-VAL.
+017500     IF ARQST-PRODVAL NOT = "00"
+017600        DISPLAY "PRODARQ: ERRO AO GRAVAR RESUMO - " ARQST-PRODVAL.
+017700 4000-EXIT.
+017800     EXIT.
+017900
+018000******************************************************************
+018100* FECHA OS ARQUIVOS ABERTOS PELO PROGRAMA.
+018200******************************************************************
+018300 9000-ENCERRAR.
+018400     CLOSE PRODUTOS.
+018500     CLOSE PRODHIST.
+018600     CLOSE PRODVAL.
+018700 9000-EXIT.
+018800     EXIT.
